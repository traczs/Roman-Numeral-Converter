@@ -6,7 +6,20 @@ file-control.
     select standard-input assign to keyboard.
     select standard-output assign to display.
     select ifile assign to dynamic ws-fname
-		organization is line sequential.
+		organization is line sequential
+		file status is ws-ifile-status.
+    select report-file assign to dynamic ws-report-fname
+		organization is line sequential
+		file status is ws-report-status.
+    select reject-file assign to dynamic ws-reject-fname
+		organization is line sequential
+		file status is ws-reject-status.
+    select control-file assign to dynamic ws-control-fname
+		organization is line sequential
+		file status is ws-control-status.
+    select checkpoint-file assign to dynamic ws-ckpt-fname
+		organization is line sequential
+		file status is ws-ckpt-status.
 
 data division.
 file section.
@@ -17,6 +30,24 @@ fd standard-output.
 fd ifile.
 01 input-record.
 	05 roman-numeral pic x(10).
+fd report-file.
+    01 report-record  pic x(80).
+fd reject-file.
+    01 reject-record.
+        02 reject-numeral pic x(10).
+        02 filler         pic x(3) value spaces.
+        02 reject-err     pic 9.
+fd control-file.
+    01 control-record pic x(30).
+fd checkpoint-file.
+*> carries forward not just how many records a prior interrupted run
+*> got through, but the valid/rejected/sum-eq totals that went with
+*> them, so a resumed run's end-of-job summary still reconciles
+    01 checkpoint-record.
+        02 ckpt-rec-read     pic 9(8).
+        02 ckpt-rec-valid    pic 9(8).
+        02 ckpt-rec-rejected pic 9(8).
+        02 ckpt-eq-total     pic 9(8).
 working-storage section.
 77 eof-switch pic 9 value 1.
 77  i pic 9.
@@ -26,6 +57,40 @@ working-storage section.
 77  n    pic s99 usage is computational.
 77  temp pic s9(8) usage is computational.
 77  ret  pic s9 usage is computational-3.
+77  ws-conv-mode pic 9 usage is computational value 1.
+77  ws-report-fname pic x(30).
+77  ws-reject-fname pic x(30).
+77  ws-control-fname pic x(30).
+77  ws-batch-choice pic x(1).
+77  control-eof pic 9 value 1.
+*> checkpoint/restart support for large files: ws-ckpt-fname is named off
+*> ws-fname the same way ws-reject-fname is; ws-skip-count is how many
+*> records a prior interrupted run already got through
+77  ws-ckpt-fname pic x(30).
+77  ws-ckpt-status pic xx.
+77  ws-reject-status pic xx.
+77  ws-report-status pic xx.
+77  ws-ifile-status pic xx.
+77  ws-control-status pic xx.
+*> once a title/underline/col-heads block has been written to the
+*> report file, it must not be written to that file again -- the file
+*> spans every menu selection in this run, and may span prior runs too
+77  ws-headers-written pic 9 value 0.
+77  ws-skip-count pic s9(8) usage is computational value zero.
+*> per-file running totals used for checkpointing/resume; kept apart
+*> from ws-rec-read/ws-rec-valid/ws-rec-rejected/ws-eq-total, which are
+*> the combined totals across every file in a batch run
+77  ws-file-rec-read     pic s9(8) usage is computational value zero.
+77  ws-file-rec-valid    pic s9(8) usage is computational value zero.
+77  ws-file-rec-rejected pic s9(8) usage is computational value zero.
+77  ws-file-eq-total     pic s9(8) usage is computational value zero.
+*> report format chosen once at startup: x = fixed-column, c = csv
+77  ws-output-format pic x(1) value 'x'.
+*> end-of-job control totals for a file run, reset at the start of userfile
+77  ws-rec-read     pic s9(8) usage is computational value zero.
+77  ws-rec-valid    pic s9(8) usage is computational value zero.
+77  ws-rec-rejected pic s9(8) usage is computational value zero.
+77  ws-eq-total     pic s9(8) usage is computational value zero.
 01  array-area.
     02 r pic x(1) occurs 30 times.
 01  input-area.
@@ -50,27 +115,105 @@ working-storage section.
     02 out-r  pic x(30).
     02 filler pic x(3) value spaces.
     02 out-eq pic z(9).
+01  summary-title.
+    02 filler pic x(11) value spaces.
+    02 filler pic x(19) value 'end of job summary'.
+01  summary-line-read.
+    02 filler pic x(20) value 'records read:'.
+    02 sum-rec-read pic z(8)9.
+01  summary-line-valid.
+    02 filler pic x(20) value 'records valid:'.
+    02 sum-rec-valid pic z(8)9.
+01  summary-line-rejected.
+    02 filler pic x(20) value 'records rejected:'.
+    02 sum-rec-rejected pic z(8)9.
+01  summary-line-total.
+    02 filler pic x(20) value 'sum of dec. equiv.:'.
+    02 sum-eq-total pic z(8)9.
+01  csv-line pic x(80).
 
 procedure division.
     open input standard-input, output standard-output.
+*> the retained report copy is named off today's run date, same way
+*> ws-fname is supplied dynamically for ifile
+    move spaces to ws-report-fname.
+    string 'romanreport-' function current-date(1:8) '.txt'
+        delimited by size into ws-report-fname.
+*> a second run on the same day should add on to the day's report, not
+*> truncate what an earlier run that day already wrote to it
+*> before deciding how to open the day's report file, peek at whether
+*> it already carries a header block -- an earlier run today may have
+*> used csv mode, which never writes one, so file-exists alone isn't
+*> proof headers are already there
+    move 0 to ws-headers-written.
+    open input report-file.
+    if ws-report-status is equal to '00'
+        read report-file
+            at end continue
+        end-read
+        if ws-report-status is equal to '00'
+            and report-record is equal to title-line
+            move 1 to ws-headers-written
+        end-if
+        close report-file
+    end-if.
+*> a second run on the same day should add on to the day's report, not
+*> truncate what an earlier run that day already wrote to it
+    open extend report-file.
+    if ws-report-status is not equal to '00'
+        open output report-file
+    end-if.
+*>report layout is chosen once for the whole run: fixed columns or csv
+    display "report format: fixed(x) or csv(c)?".
+    accept ws-output-format.
+    if ws-output-format is not equal to 'c'
+        move 'x' to ws-output-format
+    end-if.
 *>prompt user for file input or keyboard choice
 perform userprompt until in-r equals "q".
-userprompt. 
-    display "keyboard(k) or file(f) or quit(q)?".
+userprompt.
+    display "keyboard(k) or file(f) or decimal(d) or quit(q)?".
     read standard-input into input-area.
-    evaluate in-r 
+    evaluate in-r
 		when "k" perform keyboard
 		when "f" perform userfile
+		when "d" perform dectoroman
 		when "q" display "press enter to exit program".
 end-userprompt.
+	close report-file.
 	stop run.
     
+*> writes one result line to the screen and the report file, in whichever
+*> layout ws-output-format selected; out-r/out-eq must already be set
+write-print-line.
+    if ws-output-format is equal to 'c'
+        move spaces to csv-line
+        string function trim (out-r) ',' function trim (out-eq)
+            delimited by size into csv-line
+        write stdout-record from csv-line after advancing 1 line
+        write report-record from csv-line
+    else
+        write stdout-record from print-line after advancing 1 line
+        write report-record from print-line
+    end-if.
+
 *>performs the paragraph when user uses keyboard
-keyboard.   
-	write stdout-record from title-line after advancing 0 lines.
-    write stdout-record from underline-1 after advancing 1 line.
-    write stdout-record from col-heads after advancing 1 line.
-    write stdout-record from underline-2 after advancing 1 line.
+keyboard.
+    if ws-output-format is not equal to 'c'
+	write stdout-record from title-line after advancing 0 lines
+    write stdout-record from underline-1 after advancing 1 line
+    write stdout-record from col-heads after advancing 1 line
+    write stdout-record from underline-2 after advancing 1 line
+*> the header block belongs in the report file once, not once per
+*> menu selection or once per same-day rerun
+    if ws-headers-written is equal to 0
+        write report-record from title-line
+        write report-record from underline-1
+        write report-record from col-heads
+        write report-record from underline-2
+        move 1 to ws-headers-written
+    end-if
+    end-if.
     display " ".
     display "Enter roman numerals, press q and press enter twice to quit".
 *> spaghett is the loop that keeps on prompting for roman numerals
@@ -87,55 +230,299 @@ spaghett.
         trailing-spaces for leading space.                                    
     compute str-len = length of in-r - trailing-spaces.
     move in-r to array-area.
-    *> calls on the conv.cob file 
-    call "conv" using array-area, str-len, ret, temp.
+    *> calls on the conv.cob file
+    move 1 to ws-conv-mode.
+    call "conv" using array-area, str-len, ret, temp, ws-conv-mode.
     *> the roman numerals will only be calculated if valid
     if ret equals 1
     then
 		move temp to out-eq move array-area to out-r
-		write stdout-record from print-line after advancing 1 line
+		perform write-print-line
 	end-if.
-    
+
     display " ".
 end-spaghett.
 	perform userprompt.
 end-keyboard.
-*> userfile is the paragraph that executes when user wants to parse a file
+
+*> decimal(d) menu choice: prompts for a decimal amount and hands back its roman numeral
+dectoroman.
+    if ws-output-format is not equal to 'c'
+	write stdout-record from title-line after advancing 0 lines
+    write stdout-record from underline-1 after advancing 1 line
+    write stdout-record from col-heads after advancing 1 line
+    write stdout-record from underline-2 after advancing 1 line
+*> the header block belongs in the report file once, not once per
+*> menu selection or once per same-day rerun
+    if ws-headers-written is equal to 0
+        write report-record from title-line
+        write report-record from underline-1
+        write report-record from col-heads
+        write report-record from underline-2
+        move 1 to ws-headers-written
+    end-if
+    end-if.
+    display " ".
+    display "Enter decimal numbers (1-3999), press q and press enter twice to quit".
+perform decspaghett until array-area equals "q".
+decspaghett.
+	display " ".
+	move spaces to array-area.
+	read standard-input into input-area.
+	if in-r equals "q"
+	then
+		move "q" to array-area
+	else
+		compute temp = function numval (in-r)
+		move spaces to array-area
+		move 2 to ws-conv-mode
+		call "conv" using array-area, str-len, ret, temp, ws-conv-mode
+		if ret equals 1
+		then
+			move temp to out-eq move array-area to out-r
+			perform write-print-line
+		else
+			display " illegal decimal amount, must be 1-3999"
+		end-if
+	end-if.
+
+	display " ".
+end-decspaghett.
+	perform userprompt.
+end-dectoroman.
+*> userfile is the paragraph that executes when user wants to parse a file,
+*> either a single file or a batch control file listing many
 userfile.
-*> prompting for a file name and then taking that info
-	display "enter file name".
-	accept ws-fname.
-	display" ".
-	open input ifile.
-		perform filecalc
-			until eof-switch = 0.
-	close ifile.
-	
-	
-		
+	display "single file(s) or batch control file(b)?".
+	accept ws-batch-choice.
+	display " ".
+	move zero to ws-rec-read.
+	move zero to ws-rec-valid.
+	move zero to ws-rec-rejected.
+	move zero to ws-eq-total.
+	evaluate ws-batch-choice
+		when "b"
+			display "enter control file name"
+			accept ws-control-fname
+			move 1 to control-eof
+			open input control-file
+			if ws-control-status is not equal to '00'
+				display "control file not found, status " ws-control-status
+			else
+				perform read-control-file
+					until control-eof = 0
+				close control-file
+			end-if
+		when other
+			display "enter file name"
+			accept ws-fname
+			perform process-one-file
+	end-evaluate.
+	*> combined end-of-job control totals across every file processed above,
+	*> same idea as a batch job's closeout
+	move ws-rec-read to sum-rec-read.
+	move ws-rec-valid to sum-rec-valid.
+	move ws-rec-rejected to sum-rec-rejected.
+	move ws-eq-total to sum-eq-total.
+	display " ".
+	perform write-summary-block.
 end-userfile.
 
+*> writes the end-of-job summary to the screen and the report file, in
+*> whichever layout ws-output-format selected; sum-rec-*/sum-eq-total
+*> must already be set. CSV mode keeps the summary comma-delimited too,
+*> the same way write-print-line keeps the data rows comma-delimited,
+*> so the retained report file stays loadable as one CSV document
+write-summary-block.
+    if ws-output-format is equal to 'c'
+        move spaces to csv-line
+        string function trim (summary-title) delimited by size
+            into csv-line
+        write stdout-record from csv-line after advancing 1 line
+        write report-record from csv-line
+        move spaces to csv-line
+        string 'records read' ',' function trim (sum-rec-read)
+            delimited by size into csv-line
+        write stdout-record from csv-line after advancing 1 line
+        write report-record from csv-line
+        move spaces to csv-line
+        string 'records valid' ',' function trim (sum-rec-valid)
+            delimited by size into csv-line
+        write stdout-record from csv-line after advancing 1 line
+        write report-record from csv-line
+        move spaces to csv-line
+        string 'records rejected' ',' function trim (sum-rec-rejected)
+            delimited by size into csv-line
+        write stdout-record from csv-line after advancing 1 line
+        write report-record from csv-line
+        move spaces to csv-line
+        string 'sum of dec. equiv.' ',' function trim (sum-eq-total)
+            delimited by size into csv-line
+        write stdout-record from csv-line after advancing 1 line
+        write report-record from csv-line
+    else
+        write stdout-record from summary-title after advancing 1 line
+        write report-record from summary-title
+        write stdout-record from summary-line-read after advancing 1 line
+        write report-record from summary-line-read
+        write stdout-record from summary-line-valid after advancing 1 line
+        write report-record from summary-line-valid
+        write stdout-record from summary-line-rejected after advancing 1 line
+        write report-record from summary-line-rejected
+        write stdout-record from summary-line-total after advancing 1 line
+        write report-record from summary-line-total
+    end-if.
+
+*> reads one file name per line from the batch control file and processes it;
+*> a blank line is skipped rather than handed to process-one-file as a
+*> filename, so one stray blank line in the control file doesn't blow up
+*> the unattended batch run
+read-control-file.
+	read control-file into ws-fname
+		at end move zero to control-eof
+	end-read.
+	if control-eof is not equal to zero
+		if function trim (ws-fname) is equal to spaces
+			display "skipping blank line in control file"
+		else
+			perform process-one-file
+		end-if
+	end-if.
+
+*> opens/processes/closes a single input file named in ws-fname, the same
+*> way a lone select-f run does, feeding the combined totals above
+process-one-file.
+	*> reject file is named off the input file, parallel to ws-fname for ifile
+	move spaces to ws-reject-fname.
+	string function trim (ws-fname) '.reject' delimited by size
+		into ws-reject-fname.
+	*> checkpoint file is also named off the input file; a leftover checkpoint
+	*> from a prior interrupted run means we should resume, not start over
+	move spaces to ws-ckpt-fname.
+	string function trim (ws-fname) '.ckpt' delimited by size
+		into ws-ckpt-fname.
+	move zero to ws-skip-count.
+	move zero to ws-file-rec-read.
+	move zero to ws-file-rec-valid.
+	move zero to ws-file-rec-rejected.
+	move zero to ws-file-eq-total.
+	open input checkpoint-file.
+	if ws-ckpt-status is equal to '00'
+		read checkpoint-file
+		if ws-ckpt-status is equal to '00'
+			move ckpt-rec-read to ws-skip-count
+			move ckpt-rec-valid to ws-file-rec-valid
+			move ckpt-rec-rejected to ws-file-rec-rejected
+			move ckpt-eq-total to ws-file-eq-total
+		end-if
+		close checkpoint-file
+	end-if.
+	move 1 to eof-switch.
+	open input ifile.
+*> a missing or mistyped filename must not abend an unattended batch
+*> run -- skip just this entry and let the control file loop continue
+	if ws-ifile-status is not equal to '00'
+		display function trim (ws-fname) " not found, status "
+			ws-ifile-status ", skipping"
+	else
+		if ws-skip-count is greater than zero
+			display "resuming after record " ws-skip-count
+			perform skip-checkpointed-records
+		*> a prior interrupted run's reject file may or may not still be
+		*> there to extend; if it isn't, start a fresh one instead
+			open extend reject-file
+			if ws-reject-status is not equal to '00'
+				open output reject-file
+			end-if
+		else
+			open output reject-file
+		end-if
+		if eof-switch is not equal to zero
+			perform filecalc
+				until eof-switch = 0
+		end-if
+		close ifile
+		close reject-file
+	*> the whole file made it to eof, so any earlier checkpoint is stale
+		perform clear-checkpoint
+	end-if.
+
+*> fast-forwards ifile past the records a prior interrupted run already
+*> finished, so filecalc resumes right after the last completed record
+skip-checkpointed-records.
+	move ws-skip-count to ws-file-rec-read.
+	add ws-skip-count to ws-rec-read.
+	add ws-file-rec-valid to ws-rec-valid.
+	add ws-file-rec-rejected to ws-rec-rejected.
+	add ws-file-eq-total to ws-eq-total.
+	perform ws-skip-count times
+		read ifile into roman-numeral
+			at end move zero to eof-switch
+		end-read
+		if eof-switch is equal to zero
+			exit perform
+		end-if
+	end-perform.
+
+*> records how many records have been read so far for this file, so a
+*> rerun after an interruption can skip back to this point
+write-checkpoint.
+	move ws-file-rec-read to ckpt-rec-read.
+	move ws-file-rec-valid to ckpt-rec-valid.
+	move ws-file-rec-rejected to ckpt-rec-rejected.
+	move ws-file-eq-total to ckpt-eq-total.
+	open output checkpoint-file.
+	write checkpoint-record.
+	close checkpoint-file.
+
+*> clears the checkpoint once a file has been fully processed
+clear-checkpoint.
+	move zero to checkpoint-record.
+	open output checkpoint-file.
+	write checkpoint-record.
+	close checkpoint-file.
+
 *> performs all the same things as the keyboard way, but for each line in the file
 filecalc.
 	read ifile into roman-numeral
 		at end move zero to eof-switch
 	end-read.
 	if eof-switch is not equal to zero
-	*> calculates theh length of the input 
-		move zero to trailing-spaces.                                     
-		inspect function reverse (roman-numeral)  
-			tallying 
-			trailing-spaces for leading space.                                    
-		compute str-len = length of roman-numeral - trailing-spaces.
-		move roman-numeral to array-area.
+		add 1 to ws-rec-read
+		add 1 to ws-file-rec-read
+	*> calculates theh length of the input
+		move zero to trailing-spaces
+		inspect function reverse (roman-numeral)
+			tallying
+			trailing-spaces for leading space
+		compute str-len = length of roman-numeral - trailing-spaces
+		move roman-numeral to array-area
 		*>calls on the conv.cob file
-		call "conv" using array-area, str-len, ret, temp.
+		move 1 to ws-conv-mode
+		call "conv" using array-area, str-len, ret, temp, ws-conv-mode
 		*> only displays calculation if valid roman numeral
 		if ret equals 1
 		then
+			add 1 to ws-rec-valid
+			add 1 to ws-file-rec-valid
+			add temp to ws-eq-total
+			add temp to ws-file-eq-total
 			move temp to out-eq move array-area to out-r
-			write stdout-record from print-line after advancing 1 line
-		end-if.
+			perform write-print-line
+		else
+			add 1 to ws-rec-rejected
+			add 1 to ws-file-rec-rejected
+			move spaces to reject-record
+			move roman-numeral to reject-numeral
+			move ret to reject-err
+			write reject-record
+		end-if
+		*> drop a checkpoint every 50 records so a large file can be
+		*> resumed close to where an interrupted run left off
+		if function mod (ws-file-rec-read, 50) is equal to zero
+			perform write-checkpoint
+		end-if
+	end-if.
 
 end-filecalc.
     close standard-input, standard-output. 
