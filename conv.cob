@@ -14,26 +14,72 @@ working-storage section.
 77  i    pic s99 usage is computational.
 77  prev pic s9(8) usage is computational.
 77  d    pic s9(4) usage is computational.
+*>track whether upper and lower case letters have both shown up in the
+*>same numeral, so a mixed-case token like 'Mc' can be rejected
+77  saw-upper pic 9 usage is computational.
+77  saw-lower pic 9 usage is computational.
 01 error-mess.
     02 filler pic x(22) value ' illegal roman numeral'.
+*>table used to build a canonical roman numeral from largest value down,
+*>shared by dec-to-roman and the roman-to-dec grammar check
+01  value-table.
+    02 value-entry pic 9(4) occurs 13 times.
+01  numeral-table.
+    02 numeral-entry pic x(2) occurs 13 times.
+01  canon-area.
+    02 canon pic x(1) occurs 30 times.
+77  idx    pic s99 usage is computational.
+77  remain pic s9(8) usage is computational.
+77  pos    pic s99 usage is computational.
 
 linkage section.
 77  m    pic s99 usage is computational.
 77  err  pic s9 usage is computational-3.
 77  sum1 pic s9(8) usage is computational.
+77  opmode pic 9 usage is computational.
 01  array-area.
     02 s pic x(1) occurs 30 times.
 
-procedure division using array-area, m, err, sum1.
+procedure division using array-area, m, err, sum1, opmode.
+main-para.
+    evaluate opmode
+        when 1 perform roman-to-dec
+        when 2 perform dec-to-roman
+        when other move 2 to err
+    end-evaluate.
+    goback.
+
+*>converts a roman numeral in array-area(1:m) to its decimal equivalent in sum1,
+*>then confirms the input is grammatically well formed by re-spelling sum1 as a
+*>canonical roman numeral and comparing it back against the input
+roman-to-dec.
     move zero to sum1. move 1001 to prev.
+    move 0 to saw-upper. move 0 to saw-lower.
     perform loop thru end-loop varying i from 1 by 1
        until i is greater than m.
-    move 1 to err. goback.
+    *> the traditional roman numeral ceiling is 3999 (mmmcmxcix); anything
+    *> outside 1-3999 is not a valid numeral even if the characters parse
+    if sum1 is less than 1 or sum1 is greater than 3999
+        move 2 to err
+    else
+        move sum1 to remain
+        perform build-canonical-roman
+        if m is not equal to pos
+            move 2 to err
+        else
+            move 1 to err
+            perform varying i from 1 by 1 until i greater than m or err equal to 2
+                if function upper-case(s(i)) is not equal to function upper-case(canon(i))
+                    move 2 to err
+                end-if
+            end-perform
+        end-if
+    end-if.
 loop.
 *>checks for upper case roman numerals
     move 0 to d.
     if s(i) is equal to 'I'
-    then 
+    then
 		move 1 to d
 	end-if.
     if s(i) is equal to 'V'
@@ -49,7 +95,7 @@ loop.
 		move 50 to d
 	end-if.
     if s(i) is equal to 'C'
-    then 
+    then
 		move 100 to d
 	end-if.
     if s(i) is equal to 'D'
@@ -60,17 +106,21 @@ loop.
     then
 		move 1000 to d
 	end-if.
+	if s(i) is equal to 'I' or 'V' or 'X' or 'L' or 'C' or 'D' or 'M'
+	then
+		move 1 to saw-upper
+	end-if.
 	*> checks for lower case roman numerals
     if s(i) is equal to 'i'
-    then 
+    then
 		move 1 to d
 	end-if.
     if s(i) is equal to 'v'
-    then 
+    then
 		move 5 to d
 	end-if.
     if s(i) is equal to 'x'
-    then 
+    then
 		move 10 to d
 	end-if.
 	if s(i) is equal to 'l'
@@ -89,7 +139,12 @@ loop.
     then
 		move 1000 to d
 	end-if.
+	if s(i) is equal to 'i' or 'v' or 'x' or 'l' or 'c' or 'd' or 'm'
+	then
+		move 1 to saw-lower
+	end-if.
 	if d is equal to 0
+	or (saw-upper is equal to 1 and saw-lower is equal to 1)
 	then
 		open output standard-output
 		write stdout-record from error-mess after advancing 1 line
@@ -99,4 +154,57 @@ loop.
     add d to sum1.
     if d is greater than prev
        compute sum1 = sum1 - 2 * prev.
-end-loop. move d to prev. 
+end-loop. move d to prev.
+
+*>converts the decimal amount passed in sum1 into a roman numeral in array-area,
+*>returning the numeral's length in m
+dec-to-roman.
+    if sum1 is less than 1 or sum1 is greater than 3999
+        move 2 to err
+    else
+        move sum1 to remain
+        perform build-canonical-roman
+        perform varying idx from 1 by 1 until idx greater than 30
+            move space to s(idx)
+        end-perform
+        perform varying idx from 1 by 1 until idx greater than pos
+            move canon(idx) to s(idx)
+        end-perform
+        move pos to m
+        move 1 to err
+    end-if.
+
+*>builds the canonical roman spelling of remain into canon, leaving
+*>the resulting length in pos
+build-canonical-roman.
+    perform setup-value-table
+    perform varying idx from 1 by 1 until idx greater than 30
+        move space to canon(idx)
+    end-perform
+    move zero to pos
+    perform varying idx from 1 by 1 until idx greater than 13
+        perform until remain is less than value-entry(idx)
+            add 1 to pos
+            move numeral-entry(idx)(1:1) to canon(pos)
+            if numeral-entry(idx)(2:1) is not equal to space
+                add 1 to pos
+                move numeral-entry(idx)(2:1) to canon(pos)
+            end-if
+            subtract value-entry(idx) from remain
+        end-perform
+    end-perform.
+
+setup-value-table.
+    move 1000 to value-entry(1).  move 'M ' to numeral-entry(1).
+    move 900  to value-entry(2).  move 'CM' to numeral-entry(2).
+    move 500  to value-entry(3).  move 'D ' to numeral-entry(3).
+    move 400  to value-entry(4).  move 'CD' to numeral-entry(4).
+    move 100  to value-entry(5).  move 'C ' to numeral-entry(5).
+    move 90   to value-entry(6).  move 'XC' to numeral-entry(6).
+    move 50   to value-entry(7).  move 'L ' to numeral-entry(7).
+    move 40   to value-entry(8).  move 'XL' to numeral-entry(8).
+    move 10   to value-entry(9).  move 'X ' to numeral-entry(9).
+    move 9    to value-entry(10). move 'IX' to numeral-entry(10).
+    move 5    to value-entry(11). move 'V ' to numeral-entry(11).
+    move 4    to value-entry(12). move 'IV' to numeral-entry(12).
+    move 1    to value-entry(13). move 'I ' to numeral-entry(13).
